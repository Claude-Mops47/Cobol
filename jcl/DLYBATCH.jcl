@@ -0,0 +1,35 @@
+//DLYBATCH JOB (ACCTNO),'DAILY BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DLYBATCH - daily batch job stream for the A/B processing     *
+//* chain.  STEP010 runs PROGRAM-ID A, which table-drives the     *
+//* CALLs described by CTLFILE (today just step B) and writes    *
+//* checkpoint/restart records to CKPTFILE as it goes.  STEP020   *
+//* runs the end-of-day sign-on summary report (RPTSIGN) against  *
+//* the HELLOWORLD audit trail.                                   *
+//*                                                                *
+//* RUNDATE is passed to STEP010 as a PARM in YYYYMMDD format so   *
+//* operations can rerun a prior business date without editing    *
+//* the job.                                                       *
+//*--------------------------------------------------------------*
+//RUNDATE  SET RUNDATE=20260808
+//*
+//STEP010  EXEC PGM=A,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.BATCH.CTLFILE,DISP=SHR
+//CKPTFILE DD   DSN=PROD.BATCH.CKPTFILE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=25)
+//TRANFILE DD   DSN=PROD.BATCH.TRANFILE.D&RUNDATE,DISP=SHR
+//XCPRPT   DD   DSN=PROD.BATCH.XCPRPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=RPTSIGN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDFILE  DD   DSN=PROD.HELLOWORLD.AUDFILE,DISP=SHR
+//SGNRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
