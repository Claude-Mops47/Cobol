@@ -1,17 +1,346 @@
+      *> Source encoding: UTF-8. French DISPLAY literals below use
+      *> accented characters (é, à, è, ê) encoded as UTF-8 - keep
+      *> any editor/terminal used against this file set to UTF-8
+      *> so the accents stay readable instead of turning into
+      *> mojibake.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. A.
-       PROCEDURE DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLSTEP.
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS             PIC X(2).
+       01  WS-CKPT-STATUS            PIC X(2).
+       01  WS-CKPT-FILE-EXISTS       PIC X(1)    VALUE 'Y'.
+       01  WS-CKPT-OPEN-SW           PIC X(1)    VALUE 'N'.
+           88  WS-CKPT-IS-OPEN                   VALUE 'Y'.
+       01  WS-CTL-EOF                PIC X(1)    VALUE 'N'.
+           88  CTL-EOF                           VALUE 'Y'.
+       01  WS-CKPT-EOF               PIC X(1)    VALUE 'N'.
+           88  CKPT-EOF                          VALUE 'Y'.
+       01  WS-ABORT-SW               PIC X(1)    VALUE 'N'.
+           88  WS-ABORT-RUN                      VALUE 'Y'.
+       01  WS-RETURN-CODE-SAVE       PIC S9(4) COMP VALUE ZERO.
+       01  WS-CALL-STEP              PIC X(8).
+       01  WS-STEP-COUNT             PIC 9(4)    VALUE ZERO.
+       01  WS-STEP-IX                PIC 9(4)    VALUE ZERO.
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 50 TIMES.
+               10  WS-STEP-SEQ       PIC 9(4).
+               10  WS-STEP-NAME      PIC X(8).
+               10  WS-STEP-DONE      PIC X(1)    VALUE 'N'.
+       01  WS-SORT-IX                PIC 9(4).
+       01  WS-SORT-JX                PIC 9(4).
+       01  WS-SORT-TEMP              PIC 9(4).
+       01  WS-SORT-TEMP-NAME         PIC X(8).
+       01  WS-SORT-TEMP-DONE         PIC X(1).
+       01  WS-TODAY                  PIC 9(8).
+       01  WS-NOW                    PIC 9(8).
+       01  WS-RUN-DATE-SW            PIC X(1)    VALUE 'N'.
+           88  WS-RUN-DATE-SUPPLIED              VALUE 'Y'.
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN           PIC S9(4) COMP.
+           05  LS-RUN-DATE           PIC X(8).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        PROG.
            DISPLAY "Vous êtes dans A".
-           CALL "B".
-           DISPLAY "Vous êtes de retour dans A".
+           PERFORM RESOLVE-RUN-DATE.
+           PERFORM LOAD-CONTROL-STEPS.
+           PERFORM INIT-CHECKPOINT.
+           PERFORM EXECUTE-STEPS.
+           PERFORM FINISH-RUN.
            STOP RUN.
+
+       RESOLVE-RUN-DATE.
+           IF LS-PARM-LEN > ZERO AND LS-RUN-DATE IS NUMERIC
+               MOVE LS-RUN-DATE TO WS-TODAY
+               MOVE 'Y' TO WS-RUN-DATE-SW
+               DISPLAY "A: date de traitement imposée par le PARM : "
+                   WS-TODAY
+           ELSE
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           END-IF.
+
+       LOAD-CONTROL-STEPS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "A: impossible d'ouvrir CTLFILE, statut "
+                   WS-CTL-STATUS
+               MOVE 'Y' TO WS-ABORT-SW
+               MOVE 8 TO WS-RETURN-CODE-SAVE
+           ELSE
+               PERFORM UNTIL CTL-EOF
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CTL-EOF
+                       NOT AT END
+                           IF WS-STEP-COUNT < 50
+                               ADD 1 TO WS-STEP-COUNT
+                               MOVE CTL-SEQ-NO
+                                   TO WS-STEP-SEQ (WS-STEP-COUNT)
+                               MOVE CTL-STEP-NAME
+                                   TO WS-STEP-NAME (WS-STEP-COUNT)
+                               MOVE 'N'
+                                   TO WS-STEP-DONE (WS-STEP-COUNT)
+                           ELSE
+                               DISPLAY "A: CTLFILE dépasse 50 "
+                                   "étapes, step " CTL-STEP-NAME
+                                   " ignoré"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+               PERFORM SORT-STEP-TABLE
+           END-IF.
+
+       SORT-STEP-TABLE.
+           PERFORM VARYING WS-SORT-IX FROM 2 BY 1
+               UNTIL WS-SORT-IX > WS-STEP-COUNT
+               MOVE WS-SORT-IX TO WS-SORT-JX
+               PERFORM UNTIL WS-SORT-JX < 2
+                   OR WS-STEP-SEQ (WS-SORT-JX - 1)
+                       NOT > WS-STEP-SEQ (WS-SORT-JX)
+                   MOVE WS-STEP-SEQ (WS-SORT-JX) TO WS-SORT-TEMP
+                   MOVE WS-STEP-NAME (WS-SORT-JX) TO WS-SORT-TEMP-NAME
+                   MOVE WS-STEP-DONE (WS-SORT-JX) TO WS-SORT-TEMP-DONE
+                   MOVE WS-STEP-SEQ (WS-SORT-JX - 1)
+                       TO WS-STEP-SEQ (WS-SORT-JX)
+                   MOVE WS-STEP-NAME (WS-SORT-JX - 1)
+                       TO WS-STEP-NAME (WS-SORT-JX)
+                   MOVE WS-STEP-DONE (WS-SORT-JX - 1)
+                       TO WS-STEP-DONE (WS-SORT-JX)
+                   MOVE WS-SORT-TEMP TO WS-STEP-SEQ (WS-SORT-JX - 1)
+                   MOVE WS-SORT-TEMP-NAME
+                       TO WS-STEP-NAME (WS-SORT-JX - 1)
+                   MOVE WS-SORT-TEMP-DONE
+                       TO WS-STEP-DONE (WS-SORT-JX - 1)
+                   SUBTRACT 1 FROM WS-SORT-JX
+               END-PERFORM
+           END-PERFORM.
+
+       INIT-CHECKPOINT.
+           IF NOT WS-ABORT-RUN
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "35"
+                   MOVE 'N' TO WS-CKPT-FILE-EXISTS
+               ELSE IF WS-CKPT-STATUS = "00"
+                   MOVE 'Y' TO WS-CKPT-FILE-EXISTS
+                   PERFORM UNTIL CKPT-EOF
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE 'Y' TO WS-CKPT-EOF
+                           NOT AT END
+                               IF CKPT-STATUS = 'C'
+                                   PERFORM MARK-STEP-DONE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "A: impossible d'ouvrir CKPTFILE, statut "
+                       WS-CKPT-STATUS
+                   MOVE 'Y' TO WS-ABORT-SW
+                   MOVE 8 TO WS-RETURN-CODE-SAVE
+               END-IF
+               END-IF
+               IF NOT WS-ABORT-RUN
+                   IF WS-CKPT-FILE-EXISTS = 'Y'
+                       OPEN EXTEND CHECKPOINT-FILE
+                   ELSE
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+                   MOVE 'Y' TO WS-CKPT-OPEN-SW
+               END-IF
+           END-IF.
+
+       MARK-STEP-DONE.
+           PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+               UNTIL WS-STEP-IX > WS-STEP-COUNT
+               IF WS-STEP-NAME (WS-STEP-IX) = CKPT-STEP-NAME
+                   AND CKPT-DATE = WS-TODAY
+                   MOVE 'Y' TO WS-STEP-DONE (WS-STEP-IX)
+               END-IF
+           END-PERFORM.
+
+       EXECUTE-STEPS.
+           PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+               UNTIL WS-STEP-IX > WS-STEP-COUNT OR WS-ABORT-RUN
+               IF WS-STEP-DONE (WS-STEP-IX) = 'N'
+                   PERFORM RUN-ONE-STEP
+               END-IF
+           END-PERFORM.
+
+       RUN-ONE-STEP.
+           MOVE WS-STEP-NAME (WS-STEP-IX) TO WS-CALL-STEP
+           PERFORM WRITE-CHECKPOINT-STARTED
+           MOVE ZERO TO RETURN-CODE
+           CALL WS-CALL-STEP
+               ON EXCEPTION
+                   DISPLAY "A: le step " WS-CALL-STEP
+                       " n'a pas pu être appelé"
+                   MOVE 'Y' TO WS-ABORT-SW
+                   MOVE 8 TO WS-RETURN-CODE-SAVE
+               NOT ON EXCEPTION
+                   IF RETURN-CODE >= 8
+                       DISPLAY "A: le step " WS-CALL-STEP
+                           " a échoué, code retour "
+                           RETURN-CODE
+                       MOVE 'Y' TO WS-ABORT-SW
+                       MOVE RETURN-CODE TO WS-RETURN-CODE-SAVE
+                   ELSE
+                       IF RETURN-CODE > WS-RETURN-CODE-SAVE
+                           MOVE RETURN-CODE TO WS-RETURN-CODE-SAVE
+                       END-IF
+                       IF RETURN-CODE > ZERO
+                           DISPLAY "A: le step " WS-CALL-STEP
+                               " s'est terminé avec un avertissement, "
+                               "code retour " RETURN-CODE
+                       END-IF
+                       MOVE 'Y' TO WS-STEP-DONE (WS-STEP-IX)
+                       PERFORM WRITE-CHECKPOINT-COMPLETE
+                       DISPLAY "Vous êtes de retour dans A après "
+                           WS-CALL-STEP
+                   END-IF
+           END-CALL.
+
+       WRITE-CHECKPOINT-STARTED.
+           IF NOT WS-RUN-DATE-SUPPLIED
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           END-IF
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-CALL-STEP TO CKPT-STEP-NAME
+           MOVE 'S' TO CKPT-STATUS
+           MOVE WS-TODAY TO CKPT-DATE
+           MOVE WS-NOW TO CKPT-TIME
+           WRITE CKPT-RECORD.
+
+       WRITE-CHECKPOINT-COMPLETE.
+           IF NOT WS-RUN-DATE-SUPPLIED
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           END-IF
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-CALL-STEP TO CKPT-STEP-NAME
+           MOVE 'C' TO CKPT-STATUS
+           MOVE WS-TODAY TO CKPT-DATE
+           MOVE WS-NOW TO CKPT-TIME
+           WRITE CKPT-RECORD.
+
+       FINISH-RUN.
+           IF WS-CKPT-IS-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE WS-RETURN-CODE-SAVE TO RETURN-CODE.
        END PROGRAM A.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "XCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XCP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+       FD  EXCEPTION-REPORT.
+       COPY XCPREC.
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS            PIC X(2).
+       01  WS-XCP-STATUS             PIC X(2).
+       01  WS-TRAN-EOF               PIC X(1)    VALUE 'N'.
+           88  TRAN-EOF                          VALUE 'Y'.
+       01  WS-VALID-TYPES            PIC X(6)    VALUE "DBCRAJ".
+       01  WS-TYPE-OK                PIC X(1)    VALUE 'N'.
+           88  TYPE-IS-OK                        VALUE 'Y'.
+       01  WS-REC-COUNT              PIC 9(6)    VALUE ZERO.
+       01  WS-XCP-COUNT              PIC 9(6)    VALUE ZERO.
+       01  WS-XCP-REASON             PIC X(30).
        PROCEDURE DIVISION.
-       PROG. 
+       PROG.
            DISPLAY "Vous êtes dans B".
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "B: impossible d'ouvrir TRANFILE, statut "
+                   WS-TRAN-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+               IF WS-XCP-STATUS NOT = "00"
+                   CLOSE TRANSACTION-FILE
+                   DISPLAY "B: impossible d'ouvrir XCPRPT, statut "
+                       WS-XCP-STATUS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   PERFORM UNTIL TRAN-EOF
+                       READ TRANSACTION-FILE
+                           AT END
+                               MOVE 'Y' TO WS-TRAN-EOF
+                           NOT AT END
+                               ADD 1 TO WS-REC-COUNT
+                               PERFORM EDIT-TRAN-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE TRANSACTION-FILE
+                   CLOSE EXCEPTION-REPORT
+                   DISPLAY "B: " WS-REC-COUNT " transaction(s) lue(s), "
+                       WS-XCP-COUNT " exception(s)"
+                   IF WS-XCP-COUNT > ZERO
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE ZERO TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
            EXIT PROGRAM.
-       END PROGRAM B.      
\ No newline at end of file
+
+       EDIT-TRAN-RECORD.
+           MOVE SPACES TO WS-XCP-REASON
+           IF TRAN-ACCOUNT-NO = ZERO
+               STRING "compte à zéro" DELIMITED BY SIZE
+                   INTO WS-XCP-REASON
+           END-IF
+           IF WS-XCP-REASON = SPACES
+               MOVE 'N' TO WS-TYPE-OK
+               IF WS-VALID-TYPES (1:2) = TRAN-TYPE
+                   OR WS-VALID-TYPES (3:2) = TRAN-TYPE
+                   OR WS-VALID-TYPES (5:2) = TRAN-TYPE
+                   MOVE 'Y' TO WS-TYPE-OK
+               END-IF
+               IF NOT TYPE-IS-OK
+                   STRING "type de transaction invalide"
+                       DELIMITED BY SIZE INTO WS-XCP-REASON
+               END-IF
+           END-IF
+           IF WS-XCP-REASON = SPACES AND TRAN-AMOUNT = ZERO
+               STRING "montant à zéro" DELIMITED BY SIZE
+                   INTO WS-XCP-REASON
+           END-IF
+           IF WS-XCP-REASON = SPACES AND TRAN-DATE = ZERO
+               STRING "date de transaction manquante"
+                   DELIMITED BY SIZE INTO WS-XCP-REASON
+           END-IF
+           IF WS-XCP-REASON NOT = SPACES
+               ADD 1 TO WS-XCP-COUNT
+               MOVE TRAN-ACCOUNT-NO TO XCP-ACCOUNT-NO
+               MOVE WS-XCP-REASON TO XCP-REASON
+               WRITE XCP-REPORT-LINE
+           END-IF.
+       END PROGRAM B.
