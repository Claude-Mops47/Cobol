@@ -0,0 +1,7 @@
+      *> OPRMAST.cpy - operator master record, keyed by OPER-ID.
+      *> Looked up at HELLOWORLD sign-on time.
+       01  OPER-MASTER-RECORD.
+           05  OPER-ID               PIC X(6).
+           05  OPER-NAME             PIC X(20).
+           05  OPER-AUTH-LEVEL       PIC X(1).
+               88  OPER-DISABLED                 VALUE 'D'.
