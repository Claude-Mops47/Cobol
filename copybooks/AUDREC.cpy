@@ -0,0 +1,6 @@
+      *> AUDREC.cpy - HELLOWORLD sign-on audit trail record.
+       01  AUDIT-RECORD.
+           05  AUD-DATE              PIC 9(8).
+           05  AUD-TIME              PIC 9(8).
+           05  AUD-OPER-ID           PIC X(6).
+           05  AUD-OPER-FNAME        PIC X(6).
