@@ -0,0 +1,6 @@
+      *> CTLSTEP.cpy - control file step record
+      *> One record per job step: sequence number and the
+      *> subprogram name that PROGRAM A should CALL for that step.
+       01  CTL-STEP-RECORD.
+           05  CTL-SEQ-NO            PIC 9(4).
+           05  CTL-STEP-NAME         PIC X(8).
