@@ -0,0 +1,4 @@
+      *> SGNRPT.cpy - one line of the daily sign-on summary report
+      *> produced by PROGRAM-ID RPTSIGN from the HELLOWORLD audit
+      *> trail.
+       01  SGN-REPORT-LINE          PIC X(60).
