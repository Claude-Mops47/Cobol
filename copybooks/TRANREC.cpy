@@ -0,0 +1,7 @@
+      *> TRANREC.cpy - daily transaction input record, read by
+      *> PROGRAM-ID B for edit/validation processing.
+       01  TRAN-RECORD.
+           05  TRAN-ACCOUNT-NO       PIC 9(8).
+           05  TRAN-TYPE             PIC X(2).
+           05  TRAN-AMOUNT           PIC S9(9)V99.
+           05  TRAN-DATE             PIC 9(8).
