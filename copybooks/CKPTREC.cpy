@@ -0,0 +1,8 @@
+      *> CKPTREC.cpy - checkpoint/restart record
+      *> Written before ('S'tarted) and after ('C'ompleted) each
+      *> step CALL so a restart of A can skip completed steps.
+       01  CKPT-RECORD.
+           05  CKPT-STEP-NAME        PIC X(8).
+           05  CKPT-STATUS           PIC X(1).
+           05  CKPT-DATE             PIC 9(8).
+           05  CKPT-TIME             PIC 9(8).
