@@ -0,0 +1,5 @@
+      *> XCPREC.cpy - one line of B's transaction exception report.
+       01  XCP-REPORT-LINE.
+           05  XCP-ACCOUNT-NO        PIC 9(8).
+           05  FILLER                PIC X(2)    VALUE SPACES.
+           05  XCP-REASON            PIC X(30).
