@@ -1,19 +1,149 @@
+      *> Source encoding: UTF-8. French DISPLAY literals below use
+      *> accented characters (à, é, è) encoded as UTF-8 - keep any
+      *> editor/terminal used against this file set to UTF-8 so the
+      *> accents stay readable instead of turning into mojibake.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
        AUTHOR. Claude.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER ASSIGN TO "OPRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPR-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER.
+       COPY OPRMAST.
+       FD  AUDIT-FILE.
+       COPY AUDREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-NOM     PIC X(6).
-       01 WS-PRENOM  PIC X(6).
+       01 WS-NOM             PIC X(6).
+       01 WS-PRENOM          PIC X(6).
+       01 WS-INPUT-NOM       PIC X(20).
+       01 WS-INPUT-PRENOM    PIC X(20).
+       01 WS-TRIMMED-LEN     PIC 9(2).
+       01 WS-OPR-STATUS      PIC X(2).
+       01 WS-FOUND-SW        PIC X(1)    VALUE 'N'.
+          88 OPERATOR-FOUND              VALUE 'Y'.
+       01 WS-DISABLED-SW     PIC X(1)    VALUE 'N'.
+          88 WS-OPERATOR-DISABLED        VALUE 'Y'.
+       01 WS-OPER-NAME       PIC X(20).
+       01 WS-AUD-STATUS      PIC X(2).
+       01 WS-AUD-FILE-EXISTS PIC X(1)    VALUE 'Y'.
+       01 WS-AUD-FAIL-SW     PIC X(1)    VALUE 'N'.
+          88 WS-AUD-WRITE-FAILED         VALUE 'Y'.
+       01 WS-TODAY           PIC 9(8).
+       01 WS-NOW             PIC 9(8).
 
        PROCEDURE DIVISION.
 
            DISPLAY 'Bonjour, bienvenue dans mon petit programme'.
-           DISPLAY 'Quel est ton nom ?'.
+           DISPLAY 'Quel est ton identifiant opérateur ?'.
+
+           ACCEPT WS-INPUT-NOM.
+           PERFORM VALIDATE-NOM.
+
+           PERFORM LOOKUP-OPERATOR.
 
-           ACCEPT WS-NOM.
-           
-           DISPLAY 'Et bien salut Ã  toi ' WS-NOM '!'.
+           IF NOT OPERATOR-FOUND
+               DISPLAY 'Identifiant opérateur "' WS-NOM
+                   '" inconnu - accès refusé'
+               MOVE 8 TO RETURN-CODE
+           ELSE IF WS-OPERATOR-DISABLED
+               DISPLAY 'Identifiant opérateur "' WS-NOM
+                   '" désactivé - accès refusé'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'Quel est ton prénom ?'
+               ACCEPT WS-INPUT-PRENOM
+               PERFORM VALIDATE-PRENOM
+               DISPLAY 'Et bien salut à toi ' WS-PRENOM ' '
+                   FUNCTION TRIM(WS-OPER-NAME) '!'
+               PERFORM WRITE-AUDIT-RECORD
+               IF WS-AUD-WRITE-FAILED
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           END-IF.
 
            STOP RUN.
+
+       VALIDATE-NOM.
+           MOVE FUNCTION TRIM(WS-INPUT-NOM) TO WS-INPUT-NOM
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+               FUNCTION TRIM(WS-INPUT-NOM)) TO WS-TRIMMED-LEN
+           IF WS-TRIMMED-LEN > 6
+               DISPLAY 'Attention : identifiant tronqué à 6 '
+                   'caractères'
+           END-IF
+           MOVE WS-INPUT-NOM TO WS-NOM.
+
+       VALIDATE-PRENOM.
+           MOVE FUNCTION TRIM(WS-INPUT-PRENOM) TO WS-INPUT-PRENOM
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+               FUNCTION TRIM(WS-INPUT-PRENOM)) TO WS-TRIMMED-LEN
+           IF WS-TRIMMED-LEN > 6
+               DISPLAY 'Attention : prénom tronqué à 6 caractères'
+           END-IF
+           MOVE WS-INPUT-PRENOM TO WS-PRENOM.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW FROM TIME.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               MOVE 'N' TO WS-AUD-FILE-EXISTS
+           ELSE IF WS-AUD-STATUS = "00"
+               MOVE 'Y' TO WS-AUD-FILE-EXISTS
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY "HELLOWORLD : impossible d'ouvrir AUDFILE, "
+                   "statut " WS-AUD-STATUS
+               MOVE 'Y' TO WS-AUD-FAIL-SW
+           END-IF
+           END-IF
+           IF NOT WS-AUD-WRITE-FAILED
+               IF WS-AUD-FILE-EXISTS = 'Y'
+                   OPEN EXTEND AUDIT-FILE
+               ELSE
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE WS-TODAY TO AUD-DATE
+               MOVE WS-NOW TO AUD-TIME
+               MOVE WS-NOM TO AUD-OPER-ID
+               MOVE WS-PRENOM TO AUD-OPER-FNAME
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       LOOKUP-OPERATOR.
+           OPEN INPUT OPERATOR-MASTER
+           IF WS-OPR-STATUS NOT = "00"
+               DISPLAY "HELLOWORLD : impossible d'ouvrir OPRMAST, "
+                   "statut " WS-OPR-STATUS
+               MOVE 'N' TO WS-FOUND-SW
+           ELSE
+               MOVE WS-NOM TO OPER-ID
+               READ OPERATOR-MASTER
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-SW
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-SW
+                       MOVE OPER-NAME TO WS-OPER-NAME
+                       IF OPER-DISABLED
+                           MOVE 'Y' TO WS-DISABLED-SW
+                       END-IF
+               END-READ
+               CLOSE OPERATOR-MASTER
+           END-IF.
