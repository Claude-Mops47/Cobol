@@ -0,0 +1,141 @@
+      *> Source encoding: UTF-8. French DISPLAY literals below use
+      *> accented characters encoded as UTF-8 - keep any editor or
+      *> terminal used against this file set to UTF-8.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSIGN.
+       AUTHOR. Claude.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT SIGNON-REPORT ASSIGN TO "SGNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDREC.
+       FD  SIGNON-REPORT.
+       COPY SGNRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUD-STATUS         PIC X(2).
+       01  WS-RPT-STATUS         PIC X(2).
+       01  WS-AUD-EOF            PIC X(1)    VALUE 'N'.
+           88  AUD-EOF                       VALUE 'Y'.
+       01  WS-SIGNON-COUNT       PIC 9(6)    VALUE ZERO.
+       01  WS-OPER-COUNT         PIC 9(4)    VALUE ZERO.
+       01  WS-OPER-TABLE.
+           05  WS-OPER-ENTRY OCCURS 200 TIMES PIC X(6).
+       01  WS-OPER-IX            PIC 9(4).
+       01  WS-FOUND-SW           PIC X(1)    VALUE 'N'.
+           88  OPER-ALREADY-SEEN             VALUE 'Y'.
+       01  WS-CUR-TS             PIC 9(16).
+       01  WS-FIRST-TS           PIC 9(16)   VALUE 9999999999999999.
+       01  WS-LAST-TS            PIC 9(16)   VALUE ZERO.
+       01  WS-FIRST-DATE         PIC 9(8)    VALUE ZERO.
+       01  WS-FIRST-TIME         PIC 9(8)    VALUE ZERO.
+       01  WS-LAST-DATE          PIC 9(8)    VALUE ZERO.
+       01  WS-LAST-TIME          PIC 9(8)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "RPTSIGN : impossible d'ouvrir AUDFILE, "
+                   "statut " WS-AUD-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL AUD-EOF
+                   READ AUDIT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-AUD-EOF
+                       NOT AT END
+                           PERFORM PROCESS-AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+               PERFORM WRITE-REPORT
+           END-IF.
+           STOP RUN.
+
+       PROCESS-AUDIT-RECORD.
+           ADD 1 TO WS-SIGNON-COUNT
+           PERFORM CHECK-DISTINCT-OPERATOR
+           COMPUTE WS-CUR-TS = AUD-DATE * 100000000 + AUD-TIME
+           IF WS-CUR-TS < WS-FIRST-TS
+               MOVE WS-CUR-TS TO WS-FIRST-TS
+               MOVE AUD-DATE TO WS-FIRST-DATE
+               MOVE AUD-TIME TO WS-FIRST-TIME
+           END-IF
+           IF WS-CUR-TS > WS-LAST-TS
+               MOVE WS-CUR-TS TO WS-LAST-TS
+               MOVE AUD-DATE TO WS-LAST-DATE
+               MOVE AUD-TIME TO WS-LAST-TIME
+           END-IF.
+
+       CHECK-DISTINCT-OPERATOR.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-OPER-IX FROM 1 BY 1
+               UNTIL WS-OPER-IX > WS-OPER-COUNT
+               IF WS-OPER-ENTRY (WS-OPER-IX) = AUD-OPER-ID
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT OPER-ALREADY-SEEN
+               IF WS-OPER-COUNT < 200
+                   ADD 1 TO WS-OPER-COUNT
+                   MOVE AUD-OPER-ID TO WS-OPER-ENTRY (WS-OPER-COUNT)
+               ELSE
+                   DISPLAY "RPTSIGN : plus de 200 opérateurs "
+                       "distincts, comptage tronqué"
+               END-IF
+           END-IF.
+
+       WRITE-REPORT.
+           OPEN OUTPUT SIGNON-REPORT
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "RPTSIGN : impossible d'ouvrir SGNRPT, "
+                   "statut " WS-RPT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "RAPPORT QUOTIDIEN DES CONNEXIONS"
+                   TO SGN-REPORT-LINE
+               WRITE SGN-REPORT-LINE
+               IF WS-SIGNON-COUNT = ZERO
+                   MOVE "Aucune connexion enregistrée ce jour"
+                       TO SGN-REPORT-LINE
+                   WRITE SGN-REPORT-LINE
+               ELSE
+                   STRING "Nombre de connexions    : "
+                       DELIMITED BY SIZE
+                       WS-SIGNON-COUNT DELIMITED BY SIZE
+                       INTO SGN-REPORT-LINE
+                   WRITE SGN-REPORT-LINE
+                   STRING "Opérateurs distincts    : "
+                       DELIMITED BY SIZE
+                       WS-OPER-COUNT DELIMITED BY SIZE
+                       INTO SGN-REPORT-LINE
+                   WRITE SGN-REPORT-LINE
+                   STRING "Première connexion      : "
+                       DELIMITED BY SIZE
+                       WS-FIRST-DATE DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-FIRST-TIME DELIMITED BY SIZE
+                       INTO SGN-REPORT-LINE
+                   WRITE SGN-REPORT-LINE
+                   STRING "Dernière connexion      : "
+                       DELIMITED BY SIZE
+                       WS-LAST-DATE DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-LAST-TIME DELIMITED BY SIZE
+                       INTO SGN-REPORT-LINE
+                   WRITE SGN-REPORT-LINE
+               END-IF
+               CLOSE SIGNON-REPORT
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
